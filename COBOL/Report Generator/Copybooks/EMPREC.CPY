@@ -0,0 +1,22 @@
+*> EMPREC - shared EMPLOYEES.IN record layout.
+*> COPY'd into EMPLOYEE-REPORT and EMPLOYEE-MAINT so both
+*> programs agree on the indexed file's record description.
+*> EMP-HIRE-DATE and EMP-GRADE were added at the end of the
+*> record so records written before this change (which did not
+*> carry either field) still line up on EMP-ID/EMP-NAME/
+*> EMP-SALARY/DEPT-CODE; the new fields simply read as spaces
+*> on those older records.
+01 EMP-RECORD.
+   05 EMP-ID         PIC X(10).
+   05 EMP-NAME       PIC X(30).
+   05 EMP-SALARY     PIC 9(6).
+   05 DEPT-CODE      PIC X(4).
+   05 EMP-HIRE-DATE  PIC X(8).
+   05 EMP-GRADE      PIC X(2).
+01 EMP-RECORD-ALT REDEFINES EMP-RECORD.
+   05 EMP-ID-ALT         PIC X(10).
+   05 EMP-NAME-ALT       PIC X(30).
+   05 EMP-SALARY-ALT     PIC X(6).
+   05 DEPT-CODE-ALT      PIC X(4).
+   05 EMP-HIRE-DATE-ALT  PIC X(8).
+   05 EMP-GRADE-ALT      PIC X(2).
