@@ -0,0 +1,233 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EMPLOYEE-MAINT.
+AUTHOR. ASHLEY CHANCE.
+
+*> MODIFICATION HISTORY
+*> ---------------------------------------------------------------
+*> New companion to EMPLOYEE-REPORT: applies add/change/delete
+*> transactions from MAINT.IN directly against the indexed
+*> EMPLOYEES.IN so the master file no longer has to be rewritten
+*> wholesale to add, correct or remove an employee. Applied and
+*> rejected transactions are listed on MAINT.LOG.
+*> MAINT.IN transactions also carry hire date and job grade so add
+*> and change transactions can set EMP-HIRE-DATE and EMP-GRADE.
+*> Added a one-time legacy-master reload: if EMPLOYEES.OLD (the
+*> pre-indexed, pre-hire-date/grade 50-byte layout) is present, its
+*> records are loaded into EMPLOYEES.IN ahead of the transaction pass,
+*> defaulted to spaces on EMP-HIRE-DATE/EMP-GRADE. EMP-IDs already on
+*> the indexed master are left alone, so it is safe to run against a
+*> master that has already been reloaded or partially maintained.
+*> EMPLOYEES.OLD is SELECT OPTIONAL, so a run with no legacy file to
+*> migrate is a no-op, same pattern used for THRESHOLD.PARM in
+*> EMPLOYEE-REPORT. The reload only runs once: completion is recorded
+*> in LEGACY.DONE (same OPEN INPUT/READ AT END idiom EMPLOYEE-REPORT
+*> uses to detect EMPRPT.CKPT), so routine single-transaction runs
+*> after the initial migration don't pay to rescan EMPLOYEES.OLD.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL EMP-FILE ASSIGN TO "EMPLOYEES.IN"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS EMP-ID.
+    SELECT OPTIONAL LEGACY-FILE ASSIGN TO "EMPLOYEES.OLD"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL RELOAD-MARKER-FILE ASSIGN TO "LEGACY.DONE"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT TRAN-FILE ASSIGN TO "MAINT.IN"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT MAINT-LOG ASSIGN TO "MAINT.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD EMP-FILE.
+    COPY EMPREC.
+
+FD LEGACY-FILE.
+01 LEGACY-RECORD.
+   05 LEGACY-EMP-ID      PIC X(10).
+   05 LEGACY-EMP-NAME    PIC X(30).
+   05 LEGACY-EMP-SALARY  PIC 9(6).
+   05 LEGACY-DEPT-CODE   PIC X(4).
+
+FD RELOAD-MARKER-FILE.
+01 RELOAD-MARKER-RECORD PIC X(1).
+
+FD TRAN-FILE.
+01 TRAN-RECORD.
+   05 TRAN-CODE        PIC X(1).
+      88 TRAN-IS-ADD    VALUE "A".
+      88 TRAN-IS-CHANGE VALUE "C".
+      88 TRAN-IS-DELETE VALUE "D".
+   05 TRAN-EMP-ID      PIC X(10).
+   05 TRAN-EMP-NAME    PIC X(30).
+   05 TRAN-EMP-SALARY  PIC 9(6).
+   05 TRAN-DEPT-CODE   PIC X(4).
+   05 TRAN-HIRE-DATE   PIC X(8).
+   05 TRAN-GRADE       PIC X(2).
+
+FD MAINT-LOG.
+01 MAINT-LOG-RECORD PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-TRAN-EOF           PIC X VALUE "N".
+01 WS-APPLIED-COUNT      PIC 9(6) VALUE ZERO.
+01 WS-REJECTED-COUNT     PIC 9(6) VALUE ZERO.
+01 WS-TRAN-REASON        PIC X(40).
+
+01 WS-LEGACY-EOF         PIC X VALUE "N".
+01 WS-RELOAD-COUNT       PIC 9(6) VALUE ZERO.
+01 WS-RELOAD-DONE        PIC X VALUE "N".
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    PERFORM 1000-INITIALIZE
+    PERFORM 1500-RELOAD-LEGACY-MASTER
+    PERFORM 2000-PROCESS-TRANSACTIONS UNTIL WS-TRAN-EOF = "Y"
+    PERFORM 8000-FINALIZE
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN I-O EMP-FILE
+    OPEN INPUT TRAN-FILE
+    OPEN OUTPUT MAINT-LOG
+    PERFORM 2900-READ-TRAN-FILE.
+
+1500-RELOAD-LEGACY-MASTER.
+    PERFORM 1490-CHECK-RELOAD-DONE
+    IF WS-RELOAD-DONE = "N"
+        OPEN INPUT LEGACY-FILE
+        PERFORM UNTIL WS-LEGACY-EOF = "Y"
+            READ LEGACY-FILE
+                AT END
+                    MOVE "Y" TO WS-LEGACY-EOF
+                NOT AT END
+                    MOVE LEGACY-EMP-ID     TO EMP-ID
+                    MOVE LEGACY-EMP-NAME   TO EMP-NAME
+                    MOVE LEGACY-EMP-SALARY TO EMP-SALARY
+                    MOVE LEGACY-DEPT-CODE  TO DEPT-CODE
+                    MOVE SPACES            TO EMP-HIRE-DATE
+                    MOVE SPACES            TO EMP-GRADE
+                    WRITE EMP-RECORD
+                        INVALID KEY
+                            CONTINUE
+                        NOT INVALID KEY
+                            ADD 1 TO WS-RELOAD-COUNT
+                    END-WRITE
+            END-READ
+        END-PERFORM
+        CLOSE LEGACY-FILE
+        PERFORM 1495-MARK-RELOAD-DONE
+    END-IF.
+
+1490-CHECK-RELOAD-DONE.
+    OPEN INPUT RELOAD-MARKER-FILE
+    READ RELOAD-MARKER-FILE
+        AT END
+            MOVE "N" TO WS-RELOAD-DONE
+        NOT AT END
+            MOVE "Y" TO WS-RELOAD-DONE
+    END-READ
+    CLOSE RELOAD-MARKER-FILE.
+
+1495-MARK-RELOAD-DONE.
+    OPEN OUTPUT RELOAD-MARKER-FILE
+    MOVE "Y" TO RELOAD-MARKER-RECORD
+    WRITE RELOAD-MARKER-RECORD
+    CLOSE RELOAD-MARKER-FILE.
+
+2000-PROCESS-TRANSACTIONS.
+    EVALUATE TRUE
+        WHEN TRAN-IS-ADD
+            PERFORM 2110-ADD-EMPLOYEE
+        WHEN TRAN-IS-CHANGE
+            PERFORM 2120-CHANGE-EMPLOYEE
+        WHEN TRAN-IS-DELETE
+            PERFORM 2130-DELETE-EMPLOYEE
+        WHEN OTHER
+            MOVE "UNKNOWN TRANSACTION CODE" TO WS-TRAN-REASON
+            PERFORM 2190-WRITE-TRAN-LOG
+    END-EVALUATE
+    PERFORM 2900-READ-TRAN-FILE.
+
+2110-ADD-EMPLOYEE.
+    MOVE TRAN-EMP-ID     TO EMP-ID
+    MOVE TRAN-EMP-NAME   TO EMP-NAME
+    MOVE TRAN-EMP-SALARY TO EMP-SALARY
+    MOVE TRAN-DEPT-CODE  TO DEPT-CODE
+    MOVE TRAN-HIRE-DATE  TO EMP-HIRE-DATE
+    MOVE TRAN-GRADE      TO EMP-GRADE
+    WRITE EMP-RECORD
+        INVALID KEY
+            MOVE "ADD REJECTED - DUPLICATE EMP-ID" TO WS-TRAN-REASON
+            PERFORM 2190-WRITE-TRAN-LOG
+        NOT INVALID KEY
+            MOVE "ADD APPLIED" TO WS-TRAN-REASON
+            PERFORM 2190-WRITE-TRAN-LOG
+    END-WRITE.
+
+2120-CHANGE-EMPLOYEE.
+    MOVE TRAN-EMP-ID TO EMP-ID
+    READ EMP-FILE
+        INVALID KEY
+            MOVE "CHANGE REJECTED - EMP-ID NOT FOUND" TO WS-TRAN-REASON
+            PERFORM 2190-WRITE-TRAN-LOG
+        NOT INVALID KEY
+            MOVE TRAN-EMP-NAME   TO EMP-NAME
+            MOVE TRAN-EMP-SALARY TO EMP-SALARY
+            MOVE TRAN-DEPT-CODE  TO DEPT-CODE
+            MOVE TRAN-HIRE-DATE  TO EMP-HIRE-DATE
+            MOVE TRAN-GRADE      TO EMP-GRADE
+            REWRITE EMP-RECORD
+                INVALID KEY
+                    MOVE "CHANGE REJECTED - REWRITE FAILED"
+                        TO WS-TRAN-REASON
+                    PERFORM 2190-WRITE-TRAN-LOG
+                NOT INVALID KEY
+                    MOVE "CHANGE APPLIED" TO WS-TRAN-REASON
+                    PERFORM 2190-WRITE-TRAN-LOG
+            END-REWRITE
+    END-READ.
+
+2130-DELETE-EMPLOYEE.
+    MOVE TRAN-EMP-ID TO EMP-ID
+    DELETE EMP-FILE RECORD
+        INVALID KEY
+            MOVE "DELETE REJECTED - EMP-ID NOT FOUND" TO WS-TRAN-REASON
+            PERFORM 2190-WRITE-TRAN-LOG
+        NOT INVALID KEY
+            MOVE "DELETE APPLIED" TO WS-TRAN-REASON
+            PERFORM 2190-WRITE-TRAN-LOG
+    END-DELETE.
+
+2190-WRITE-TRAN-LOG.
+    IF WS-TRAN-REASON (1:7) = "ADD APP" OR
+       WS-TRAN-REASON (1:10) = "CHANGE APP" OR
+       WS-TRAN-REASON (1:10) = "DELETE APP"
+        ADD 1 TO WS-APPLIED-COUNT
+    ELSE
+        ADD 1 TO WS-REJECTED-COUNT
+    END-IF
+    MOVE SPACES TO MAINT-LOG-RECORD
+    STRING TRAN-EMP-ID SPACE WS-TRAN-REASON
+        DELIMITED BY SIZE INTO MAINT-LOG-RECORD
+    WRITE MAINT-LOG-RECORD.
+
+2900-READ-TRAN-FILE.
+    READ TRAN-FILE
+        AT END
+            MOVE "Y" TO WS-TRAN-EOF
+    END-READ.
+
+8000-FINALIZE.
+    MOVE SPACES TO MAINT-LOG-RECORD
+    STRING "TOTAL - RELOADED: " WS-RELOAD-COUNT
+        " APPLIED: " WS-APPLIED-COUNT
+        " REJECTED: " WS-REJECTED-COUNT
+        DELIMITED BY SIZE INTO MAINT-LOG-RECORD
+    WRITE MAINT-LOG-RECORD
+
+    CLOSE EMP-FILE TRAN-FILE MAINT-LOG
+    DISPLAY "Maintenance run complete!".
