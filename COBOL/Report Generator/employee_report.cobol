@@ -2,45 +2,516 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. EMPLOYEE-REPORT.
 AUTHOR. ASHLEY CHANCE.
 
+*> MODIFICATION HISTORY
+*> ---------------------------------------------------------------
+*> Added DEPT-CODE to EMP-RECORD and break-on-department subtotals
+*> (count over threshold, total salary) with a grand total at the
+*> end of the report.
+*> Added page headers, run date, column headings and page numbers,
+*> re-printed every WS-LINES-PER-PAGE detail/total lines.
+*> WS-THRESHOLD is now loaded at run time from THRESHOLD.PARM (a
+*> SYSIN-style parameter card set) instead of being a compiled-in
+*> VALUE; THRESHOLD.PARM may also carry per-department overrides.
+*> EMPLOYEES.IN is now run through a SORT step before reporting.
+*> Sorted ascending by DEPT-CODE (to preserve the department break
+*> logic) then descending by EMP-SALARY with EMP-NAME as tiebreaker,
+*> so within each department the highest earners list first.
+*> Added edit/reject handling ahead of the sort: records with a
+*> missing EMP-ID, non-numeric EMP-SALARY, or a duplicate EMP-ID are
+*> written to REJECTS.OUT with a reason code instead of entering the
+*> sort, and a reconciliation line is printed at the end of the
+*> report tying input volume back to over/under/rejected counts.
+*> Added checkpoint/restart: every WS-CHECKPOINT-INTERVAL detail
+*> records the run position (last sorted EMP-ID, record count, report
+*> line/page position and running totals) is saved to EMPRPT.CKPT.
+*> The edit/sort step always runs in full on restart (it is cheap and
+*> idempotent against the same EMPLOYEES.IN); only the detail-record
+*> processing loop resumes from the checkpoint instead of reprocessing
+*> records already reported.
+*> EMPLOYEES.IN is now an indexed file keyed on EMP-ID (formerly line
+*> sequential) so it can be maintained in place by EMPLOYEE-MAINT
+*> instead of being rewritten wholesale. The record layout moved into
+*> the EMPREC copybook, shared with EMPLOYEE-MAINT. The validate/sort
+*> step still reads it sequentially in key order, same as before.
+*> Added EMP-HIRE-DATE and EMP-GRADE to EMP-RECORD (DEPT-CODE was
+*> already added earlier), printed as extra detail-line columns.
+*> Both fields were appended after DEPT-CODE so records written before
+*> this change still read correctly - the new fields simply come back
+*> as spaces on them.
+*> Added a CSV export (REPORT.CSV) alongside the fixed-width
+*> REPORT.OUT. It carries one row per over-threshold employee (the
+*> same rows and fields as the fixed-width detail lines) behind a
+*> header row, for loading into spreadsheets/downstream tools.
+*> Added a run audit log (AUDIT.LOG): one line per completed run with
+*> run date/time, threshold used, records read, over-threshold count
+*> and rejected count, appended (not overwritten) so it accumulates a
+*> compliance history across runs.
+*> Capped the duplicate-EMP-ID check table at a fixed maximum with a
+*> bounds test before it is ever subscripted, rejecting (rather than
+*> silently overrunning working-storage) once that maximum is hit.
+*> Widened REJECT-RECORD so the reject-line STRING always has room
+*> regardless of reason-code length. Fixed the column heading line on
+*> REPORT.OUT to line up with the detail-line field positions.
+*> Capped WS-DEPT-THRESH-TABLE (THRESHOLD.PARM per-department
+*> overrides) at a fixed maximum with a bounds test before it is ever
+*> subscripted, same as the duplicate-EMP-ID table; overrides past the
+*> limit are warned about and skipped rather than overrunning
+*> working-storage. Guarded the final department subtotal in
+*> 8000-FINALIZE so an empty (or fully rejected) input run no longer
+*> prints a fabricated subtotal line for a department that was never
+*> seen. Renamed 2900-READ-EMP-FILE to 2900-READ-SORTED-FILE, since it
+*> has read EMP-SORTED-FILE (not EMP-FILE) ever since the sort step
+*> was added. Put the GRADE column heading back at the column GRADE's
+*> data actually starts at, same convention as every other heading;
+*> the trailing "E" in "GRADE" simply overhangs into blank columns,
+*> same as "HIRE DATE" already does.
+*> Dropped the O(n^2) duplicate-EMP-ID scan from the validate/sort
+*> pass: EMPLOYEES.IN is now ORGANIZATION IS INDEXED keyed on EMP-ID,
+*> so the file system itself guarantees a sequential read can never
+*> return the same key twice - the check could never fire and was
+*> pure overhead, paid again in full on every checkpoint/restart.
+*> Widened WS-GRAND-TOTAL/WS-DEPT-TOTAL (and the matching checkpoint
+*> fields) from PIC 9(8) to PIC 9(10) so a large run's totals can't
+*> silently truncate.
+
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT EMP-FILE ASSIGN TO "EMPLOYEES.IN"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS EMP-ID.
+    SELECT OPTIONAL REPORT-FILE ASSIGN TO "REPORT.OUT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL CSV-FILE ASSIGN TO "REPORT.CSV"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL PARM-FILE ASSIGN TO "THRESHOLD.PARM"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+    SELECT EMP-SORTED-FILE ASSIGN TO "EMPSRT.TMP"
         ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT REPORT-FILE ASSIGN TO "REPORT.OUT"
+    SELECT REJECT-FILE ASSIGN TO "REJECTS.OUT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "EMPRPT.CKPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDIT.LOG"
         ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
 FD EMP-FILE.
-01 EMP-RECORD.
-   05 EMP-ID     PIC X(10).
-   05 EMP-NAME   PIC X(30).
-   05 EMP-SALARY PIC 9(6).
+    COPY EMPREC.
+
+SD SORT-WORK-FILE.
+01 SORT-RECORD.
+   05 SORT-EMP-ID        PIC X(10).
+   05 SORT-EMP-NAME      PIC X(30).
+   05 SORT-EMP-SALARY    PIC 9(6).
+   05 SORT-DEPT-CODE     PIC X(4).
+   05 SORT-HIRE-DATE     PIC X(8).
+   05 SORT-GRADE         PIC X(2).
+
+FD EMP-SORTED-FILE.
+01 EMP-SORTED-RECORD.
+   05 EMP-SRT-ID         PIC X(10).
+   05 EMP-SRT-NAME       PIC X(30).
+   05 EMP-SRT-SALARY     PIC 9(6).
+   05 EMP-SRT-DEPT       PIC X(4).
+   05 EMP-SRT-HIRE-DATE  PIC X(8).
+   05 EMP-SRT-GRADE      PIC X(2).
 
 FD REPORT-FILE.
 01 REPORT-RECORD PIC X(80).
 
+FD CSV-FILE.
+01 CSV-RECORD PIC X(100).
+
+FD AUDIT-FILE.
+01 AUDIT-RECORD PIC X(100).
+
+FD REJECT-FILE.
+01 REJECT-RECORD PIC X(100).
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD.
+   05 CKPT-LAST-EMP-ID       PIC X(10).
+   05 CKPT-SORTED-COUNT      PIC 9(8).
+   05 CKPT-LINE-COUNT        PIC 9(4).
+   05 CKPT-PAGE-NO           PIC 9(4).
+   05 CKPT-PREV-DEPT         PIC X(4).
+   05 CKPT-DEPT-COUNT        PIC 9(6).
+   05 CKPT-DEPT-TOTAL        PIC 9(10).
+   05 CKPT-GRAND-COUNT       PIC 9(6).
+   05 CKPT-GRAND-TOTAL       PIC 9(10).
+   05 CKPT-UNDER-COUNT       PIC 9(6).
+
+FD PARM-FILE.
+01 PARM-RECORD.
+   05 PARM-TYPE      PIC X(1).
+      88 PARM-IS-DEFAULT VALUE "D".
+      88 PARM-IS-OVERRIDE VALUE "O".
+   05 PARM-DEPT      PIC X(4).
+   05 PARM-THRESHOLD PIC 9(6).
+
 WORKING-STORAGE SECTION.
-01 WS-THRESHOLD        PIC 9(6) VALUE 50000.
-01 WS-REPORT-LINE      PIC X(80).
-01 WS-EOF              PIC X VALUE "N".
+01 WS-THRESHOLD          PIC 9(6) VALUE 50000.
+01 WS-EFFECTIVE-THRESH   PIC 9(6) VALUE ZERO.
+01 WS-PARM-EOF           PIC X VALUE "N".
+
+01 WS-DEPT-THRESH-TABLE.
+   05 WS-DEPT-THRESH-ENTRY OCCURS 50 TIMES INDEXED BY WS-DT-IDX.
+      10 WS-DT-DEPT      PIC X(4).
+      10 WS-DT-THRESHOLD PIC 9(6).
+01 WS-DEPT-THRESH-COUNT  PIC 9(4) VALUE ZERO.
+01 WS-MAX-DEPT-THRESH    PIC 9(4) VALUE 50.
+01 WS-REPORT-LINE        PIC X(80) VALUE SPACES.
+01 WS-CSV-LINE           PIC X(100) VALUE SPACES.
+01 WS-EOF                PIC X VALUE "N".
+
+01 WS-PREV-DEPT          PIC X(4) VALUE SPACES.
+01 WS-FIRST-RECORD       PIC X VALUE "Y".
+
+01 WS-DEPT-COUNT         PIC 9(6) VALUE ZERO.
+01 WS-DEPT-TOTAL         PIC 9(10) VALUE ZERO.
+
+01 WS-GRAND-COUNT        PIC 9(6) VALUE ZERO.
+01 WS-GRAND-TOTAL        PIC 9(10) VALUE ZERO.
+01 WS-UNDER-COUNT        PIC 9(6) VALUE ZERO.
+
+01 WS-INPUT-EOF          PIC X VALUE "N".
+01 WS-INPUT-COUNT        PIC 9(6) VALUE ZERO.
+01 WS-REJECT-COUNT       PIC 9(6) VALUE ZERO.
+01 WS-REJECT-REASON      PIC X(30).
+
+01 WS-LINES-PER-PAGE     PIC 9(4) VALUE 60.
+01 WS-LINE-COUNT         PIC 9(4) VALUE ZERO.
+01 WS-PAGE-NO            PIC 9(4) VALUE ZERO.
+
+01 WS-CURRENT-DATE.
+   05 WS-CURRENT-YYYY    PIC 9(4).
+   05 WS-CURRENT-MM      PIC 9(2).
+   05 WS-CURRENT-DD      PIC 9(2).
+
+01 WS-RUN-DATE           PIC X(10).
+
+01 WS-CURRENT-TIME.
+   05 WS-TIME-HH         PIC 9(2).
+   05 WS-TIME-MM         PIC 9(2).
+   05 WS-TIME-SS         PIC 9(2).
+   05 WS-TIME-HS         PIC 9(2).
+01 WS-RUN-TIME           PIC X(8).
+01 WS-AUDIT-LINE         PIC X(100) VALUE SPACES.
+
+01 WS-HEADER-LINE-1      PIC X(80) VALUE SPACES.
+01 WS-HEADER-LINE-2      PIC X(80) VALUE SPACES.
+01 WS-HEADER-LINE-3      PIC X(80) VALUE SPACES.
+01 WS-PAGE-NO-EDIT       PIC ZZZ9.
+
+01 WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 1000.
+01 WS-RECS-SINCE-CKPT     PIC 9(6) VALUE ZERO.
+01 WS-SORTED-COUNT        PIC 9(8) VALUE ZERO.
+01 WS-RESTART-MODE        PIC X VALUE "N".
+01 WS-SKIP-COUNT          PIC 9(8) VALUE ZERO.
+01 WS-CKPT-FOUND          PIC X VALUE "N".
 
 PROCEDURE DIVISION.
+0000-MAIN.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-RECORDS UNTIL WS-EOF = "Y"
+    PERFORM 8000-FINALIZE
+    STOP RUN.
+
+1000-INITIALIZE.
+    SORT SORT-WORK-FILE
+        ON ASCENDING KEY SORT-DEPT-CODE
+           DESCENDING KEY SORT-EMP-SALARY
+           ASCENDING KEY SORT-EMP-NAME
+        INPUT PROCEDURE 1200-VALIDATE-AND-RELEASE
+        GIVING EMP-SORTED-FILE
+
+    PERFORM 1050-LOAD-CHECKPOINT
+    OPEN INPUT EMP-SORTED-FILE
+    IF WS-RESTART-MODE = "Y"
+        OPEN EXTEND REPORT-FILE
+        OPEN EXTEND CSV-FILE
+    ELSE
+        OPEN OUTPUT REPORT-FILE
+        OPEN OUTPUT CSV-FILE
+    END-IF
+    OPEN EXTEND AUDIT-FILE
+    PERFORM 1100-READ-PARAMETERS
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    STRING WS-CURRENT-MM "/" WS-CURRENT-DD "/" WS-CURRENT-YYYY
+        DELIMITED BY SIZE INTO WS-RUN-DATE
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    STRING WS-TIME-HH ":" WS-TIME-MM ":" WS-TIME-SS
+        DELIMITED BY SIZE INTO WS-RUN-TIME
+    IF WS-RESTART-MODE = "Y"
+        PERFORM 1060-SKIP-PROCESSED-RECORDS
+    ELSE
+        PERFORM 1500-WRITE-HEADERS
+        PERFORM 1510-WRITE-CSV-HEADER
+    END-IF
+    PERFORM 2900-READ-SORTED-FILE.
+
+1050-LOAD-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE
+    READ CHECKPOINT-FILE
+        AT END
+            MOVE "N" TO WS-CKPT-FOUND
+        NOT AT END
+            MOVE "Y" TO WS-CKPT-FOUND
+    END-READ
+    CLOSE CHECKPOINT-FILE
+
+    IF WS-CKPT-FOUND = "Y"
+        MOVE "Y" TO WS-RESTART-MODE
+        MOVE CKPT-SORTED-COUNT TO WS-SKIP-COUNT WS-SORTED-COUNT
+        MOVE CKPT-LINE-COUNT   TO WS-LINE-COUNT
+        MOVE CKPT-PAGE-NO      TO WS-PAGE-NO
+        MOVE CKPT-PREV-DEPT    TO WS-PREV-DEPT
+        MOVE CKPT-DEPT-COUNT   TO WS-DEPT-COUNT
+        MOVE CKPT-DEPT-TOTAL   TO WS-DEPT-TOTAL
+        MOVE CKPT-GRAND-COUNT  TO WS-GRAND-COUNT
+        MOVE CKPT-GRAND-TOTAL  TO WS-GRAND-TOTAL
+        MOVE CKPT-UNDER-COUNT  TO WS-UNDER-COUNT
+        MOVE "N" TO WS-FIRST-RECORD
+        DISPLAY "Restarting after checkpoint, last EMP-ID: "
+            CKPT-LAST-EMP-ID
+    END-IF.
+
+1060-SKIP-PROCESSED-RECORDS.
+    PERFORM WS-SKIP-COUNT TIMES
+        READ EMP-SORTED-FILE
+            AT END
+                MOVE "Y" TO WS-EOF
+        END-READ
+    END-PERFORM.
+
+1100-READ-PARAMETERS.
+    OPEN INPUT PARM-FILE
+    PERFORM UNTIL WS-PARM-EOF = "Y"
+        READ PARM-FILE
+            AT END
+                MOVE "Y" TO WS-PARM-EOF
+            NOT AT END
+                IF PARM-IS-DEFAULT
+                    MOVE PARM-THRESHOLD TO WS-THRESHOLD
+                ELSE
+                    IF PARM-IS-OVERRIDE
+                        IF WS-DEPT-THRESH-COUNT NOT < WS-MAX-DEPT-THRESH
+                            DISPLAY "WARNING - THRESHOLD.PARM OVERRIDE "
+                                "IGNORED, TABLE FULL: " PARM-DEPT
+                        ELSE
+                            ADD 1 TO WS-DEPT-THRESH-COUNT
+                            SET WS-DT-IDX TO WS-DEPT-THRESH-COUNT
+                            MOVE PARM-DEPT TO WS-DT-DEPT (WS-DT-IDX)
+                            MOVE PARM-THRESHOLD
+                                TO WS-DT-THRESHOLD (WS-DT-IDX)
+                        END-IF
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE PARM-FILE.
+
+1200-VALIDATE-AND-RELEASE.
     OPEN INPUT EMP-FILE
-         OUTPUT REPORT-FILE
-    PERFORM UNTIL WS-EOF = "Y"
-        READ EMP-FILE INTO EMP-RECORD
-           AT END
-               MOVE "Y" TO WS-EOF
-           NOT AT END
-               IF EMP-SALARY > WS-THRESHOLD
-                   STRING EMP-ID SPACE EMP-NAME SPACE EMP-SALARY
-                       DELIMITED BY SIZE INTO WS-REPORT-LINE
-                   WRITE REPORT-RECORD FROM WS-REPORT-LINE
-               END-IF
+    OPEN OUTPUT REJECT-FILE
+    PERFORM UNTIL WS-INPUT-EOF = "Y"
+        READ EMP-FILE
+            AT END
+                MOVE "Y" TO WS-INPUT-EOF
+            NOT AT END
+                ADD 1 TO WS-INPUT-COUNT
+                PERFORM 1250-EDIT-RECORD
+                IF WS-REJECT-REASON = SPACES
+                    RELEASE SORT-RECORD FROM EMP-RECORD
+                ELSE
+                    PERFORM 1290-WRITE-REJECT
+                END-IF
         END-READ
     END-PERFORM
-    CLOSE EMP-FILE REPORT-FILE
-    DISPLAY "Report generated successfully!"
-    STOP RUN.
+    CLOSE EMP-FILE
+    CLOSE REJECT-FILE.
+
+1250-EDIT-RECORD.
+    MOVE SPACES TO WS-REJECT-REASON
+    IF EMP-ID = SPACES
+        MOVE "MISSING EMP-ID" TO WS-REJECT-REASON
+    ELSE
+        IF EMP-SALARY-ALT NOT NUMERIC
+            MOVE "NON-NUMERIC SALARY" TO WS-REJECT-REASON
+        END-IF
+    END-IF.
+
+1290-WRITE-REJECT.
+    ADD 1 TO WS-REJECT-COUNT
+    MOVE SPACES TO REJECT-RECORD
+    STRING EMP-ID-ALT SPACE EMP-NAME-ALT SPACE EMP-SALARY-ALT
+        SPACE "REASON: " WS-REJECT-REASON
+        DELIMITED BY SIZE INTO REJECT-RECORD
+    WRITE REJECT-RECORD.
+
+1500-WRITE-HEADERS.
+    ADD 1 TO WS-PAGE-NO
+    MOVE WS-PAGE-NO TO WS-PAGE-NO-EDIT
+
+    MOVE SPACES TO WS-HEADER-LINE-1
+    STRING "EMPLOYEE COMPENSATION REPORT" SPACE SPACE SPACE
+        "RUN DATE: " WS-RUN-DATE SPACE SPACE SPACE
+        "PAGE: " WS-PAGE-NO-EDIT
+        DELIMITED BY SIZE INTO WS-HEADER-LINE-1
+    WRITE REPORT-RECORD FROM WS-HEADER-LINE-1
+
+    MOVE SPACES TO WS-HEADER-LINE-2
+    WRITE REPORT-RECORD FROM WS-HEADER-LINE-2
+
+    MOVE SPACES TO WS-HEADER-LINE-3
+    MOVE "EMP-ID"        TO WS-HEADER-LINE-3 (1:6)
+    MOVE "EMPLOYEE NAME" TO WS-HEADER-LINE-3 (12:13)
+    MOVE "SALARY"        TO WS-HEADER-LINE-3 (43:6)
+    MOVE "DEPT"          TO WS-HEADER-LINE-3 (50:4)
+    MOVE "HIRE DATE"     TO WS-HEADER-LINE-3 (55:9)
+    MOVE "GRADE"         TO WS-HEADER-LINE-3 (64:5)
+    WRITE REPORT-RECORD FROM WS-HEADER-LINE-3
+
+    MOVE SPACES TO WS-HEADER-LINE-2
+    WRITE REPORT-RECORD FROM WS-HEADER-LINE-2
+
+    MOVE ZERO TO WS-LINE-COUNT.
+
+1510-WRITE-CSV-HEADER.
+    MOVE SPACES TO WS-CSV-LINE
+    STRING "EMP_ID,EMP_NAME,SALARY,DEPT_CODE,HIRE_DATE,GRADE"
+        DELIMITED BY SIZE INTO WS-CSV-LINE
+    WRITE CSV-RECORD FROM WS-CSV-LINE.
+
+2000-PROCESS-RECORDS.
+    IF WS-FIRST-RECORD = "Y"
+        MOVE DEPT-CODE TO WS-PREV-DEPT
+        MOVE "N" TO WS-FIRST-RECORD
+    END-IF
+
+    IF DEPT-CODE NOT = WS-PREV-DEPT
+        PERFORM 3000-WRITE-DEPT-SUBTOTAL
+        MOVE DEPT-CODE TO WS-PREV-DEPT
+    END-IF
+
+    PERFORM 2050-GET-EFFECTIVE-THRESHOLD
+
+    IF EMP-SALARY > WS-EFFECTIVE-THRESH
+        MOVE SPACES TO WS-REPORT-LINE
+        STRING EMP-ID SPACE EMP-NAME SPACE EMP-SALARY SPACE
+            DEPT-CODE SPACE EMP-HIRE-DATE SPACE EMP-GRADE
+            DELIMITED BY SIZE INTO WS-REPORT-LINE
+        PERFORM 5000-WRITE-REPORT-LINE
+        PERFORM 2060-WRITE-CSV-DETAIL
+        ADD 1 TO WS-DEPT-COUNT
+        ADD 1 TO WS-GRAND-COUNT
+        ADD EMP-SALARY TO WS-DEPT-TOTAL
+        ADD EMP-SALARY TO WS-GRAND-TOTAL
+    ELSE
+        ADD 1 TO WS-UNDER-COUNT
+    END-IF
+
+    ADD 1 TO WS-SORTED-COUNT
+    ADD 1 TO WS-RECS-SINCE-CKPT
+    IF WS-RECS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+        PERFORM 2800-WRITE-CHECKPOINT
+        MOVE ZERO TO WS-RECS-SINCE-CKPT
+    END-IF
+
+    PERFORM 2900-READ-SORTED-FILE.
+
+2050-GET-EFFECTIVE-THRESHOLD.
+    MOVE WS-THRESHOLD TO WS-EFFECTIVE-THRESH
+    IF WS-DEPT-THRESH-COUNT > ZERO
+        PERFORM VARYING WS-DT-IDX FROM 1 BY 1
+                UNTIL WS-DT-IDX > WS-DEPT-THRESH-COUNT
+            IF WS-DT-DEPT (WS-DT-IDX) = DEPT-CODE
+                MOVE WS-DT-THRESHOLD (WS-DT-IDX) TO WS-EFFECTIVE-THRESH
+            END-IF
+        END-PERFORM
+    END-IF.
+
+2060-WRITE-CSV-DETAIL.
+    MOVE SPACES TO WS-CSV-LINE
+    STRING FUNCTION TRIM(EMP-ID) "," FUNCTION TRIM(EMP-NAME) ","
+        EMP-SALARY "," DEPT-CODE "," EMP-HIRE-DATE "," EMP-GRADE
+        DELIMITED BY SIZE INTO WS-CSV-LINE
+    WRITE CSV-RECORD FROM WS-CSV-LINE.
+
+2800-WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE EMP-ID           TO CKPT-LAST-EMP-ID
+    MOVE WS-SORTED-COUNT  TO CKPT-SORTED-COUNT
+    MOVE WS-LINE-COUNT    TO CKPT-LINE-COUNT
+    MOVE WS-PAGE-NO       TO CKPT-PAGE-NO
+    MOVE WS-PREV-DEPT     TO CKPT-PREV-DEPT
+    MOVE WS-DEPT-COUNT    TO CKPT-DEPT-COUNT
+    MOVE WS-DEPT-TOTAL    TO CKPT-DEPT-TOTAL
+    MOVE WS-GRAND-COUNT   TO CKPT-GRAND-COUNT
+    MOVE WS-GRAND-TOTAL   TO CKPT-GRAND-TOTAL
+    MOVE WS-UNDER-COUNT   TO CKPT-UNDER-COUNT
+    WRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE.
+
+2900-READ-SORTED-FILE.
+    READ EMP-SORTED-FILE INTO EMP-RECORD
+        AT END
+            MOVE "Y" TO WS-EOF
+    END-READ.
+
+3000-WRITE-DEPT-SUBTOTAL.
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "DEPT " WS-PREV-DEPT " SUBTOTAL - OVER THRESHOLD: "
+        WS-DEPT-COUNT " TOTAL SALARY: " WS-DEPT-TOTAL
+        DELIMITED BY SIZE INTO WS-REPORT-LINE
+    PERFORM 5000-WRITE-REPORT-LINE
+    MOVE ZERO TO WS-DEPT-COUNT
+    MOVE ZERO TO WS-DEPT-TOTAL.
+
+8000-FINALIZE.
+    IF WS-FIRST-RECORD = "N"
+        PERFORM 3000-WRITE-DEPT-SUBTOTAL
+    END-IF
+
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "GRAND TOTAL - OVER THRESHOLD: " WS-GRAND-COUNT
+        " TOTAL SALARY: " WS-GRAND-TOTAL
+        DELIMITED BY SIZE INTO WS-REPORT-LINE
+    PERFORM 5000-WRITE-REPORT-LINE
+
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "RECON - INPUT: " WS-INPUT-COUNT
+        " = OVER: " WS-GRAND-COUNT
+        " + UNDER: " WS-UNDER-COUNT
+        " + REJECTED: " WS-REJECT-COUNT
+        DELIMITED BY SIZE INTO WS-REPORT-LINE
+    PERFORM 5000-WRITE-REPORT-LINE
+
+    PERFORM 9000-WRITE-AUDIT-LOG
+
+    OPEN OUTPUT CHECKPOINT-FILE
+    CLOSE CHECKPOINT-FILE
+
+    CLOSE EMP-SORTED-FILE REPORT-FILE CSV-FILE AUDIT-FILE
+    DISPLAY "Report generated successfully!".
+
+9000-WRITE-AUDIT-LOG.
+    MOVE SPACES TO WS-AUDIT-LINE
+    STRING "RUN " WS-RUN-DATE " " WS-RUN-TIME
+        " THRESHOLD: " WS-THRESHOLD
+        " READ: " WS-INPUT-COUNT
+        " OVER: " WS-GRAND-COUNT
+        " REJECTED: " WS-REJECT-COUNT
+        DELIMITED BY SIZE INTO WS-AUDIT-LINE
+    WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+
+5000-WRITE-REPORT-LINE.
+    IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+        PERFORM 1500-WRITE-HEADERS
+    END-IF
+    WRITE REPORT-RECORD FROM WS-REPORT-LINE
+    ADD 1 TO WS-LINE-COUNT.
